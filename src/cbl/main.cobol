@@ -1,39 +1,857 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. COBOLATOR.
-
-DATA DIVISION.
-FILE SECTION.
-
-WORKING-STORAGE SECTION.
-01 WS-RETURN-CODE PIC 9 VALUE 0.
-
-01 WS-CONFIGURATION.
-       05 WS-COMMAND-LINE pic x(100).
-       05  WS-GENERAL.
-           06  WS-CURRENCY PIC X(3).
-           06  WS-HOURLY-SALARY PIC 9(4)V99 VALUE 0.
-           06  WS-VAT PIC 99 VALUE 0.
-           06  WS-PAYMENT-DEADLINE PIC 99 VALUE 0.
-           06  WS-ACCOUNT-NUMBER PIC 9(26).
-       05  WS-BUSINESS OCCURS 2 TIMES INDEXED BY IDX-1.
-           06 BUSINESS-NAME        PIC A(80).
-           06 BUSINESS-STREET      PIC A(80).
-           06 BUSINESS-CITY        PIC X(30).
-           06 BUSINESS-POSTAL-CODE PIC A(6).
-           06 BUSINESS-NIP         PIC 9(10).
-       05  WS-INDEX-FROM COMPUTATIONAL PIC 9 VALUE 1.
-       05  WS-INDEX-TO   COMPUTATIONAL PIC 9 VALUE 2.
-
-PROCEDURE DIVISION.
-    ACCEPT WS-COMMAND-LINE FROM command-line
-    DISPLAY 'Hello, I am Cobolator!'
-    DISPLAY 'Command line args: ' WS-COMMAND-LINE
-    CALL "PARSECONFIG" USING WS-CONFIGURATION.
-    DISPLAY 'End of parsing.'.
-    DISPLAY 'Account number: ' WS-ACCOUNT-NUMBER.
-    DISPLAY 'Salary: ' WS-HOURLY-SALARY.
-    DISPLAY 'VAT: ' WS-VAT.
-    DISPLAY 'Payment deadline: ' WS-PAYMENT-DEADLINE.
-
-    STOP RUN.
-    
\ No newline at end of file
+IDENTIFICATION DIVISION.
+PROGRAM-ID. COBOLATOR.
+AUTHOR. BILLING-SYSTEMS-TEAM.
+DATE-WRITTEN. 2024-01-10.
+
+*> ---------------------------------------------------------------
+*> Modification history
+*> 2024-01-10  Initial version - parses a client config file and
+*>             displays the computed invoice figures.
+*> 2024-03-02  Invoice figures are now written to an invoice file
+*>             on disk instead of only being displayed.
+*> 2024-04-18  Added the optional line-items file so an invoice can
+*>             bill more than a single flat hourly rate.
+*> 2024-05-06  Added the net/VAT/gross breakdown computation.
+*> 2024-05-20  Payment deadline is now rendered as a calendar due
+*>             date counted from the invoice issue date.
+*> 2024-06-03  Added the companion bank transfer/payment file.
+*> 2024-07-11  Command line now actually selects the config file
+*>             path and run mode instead of just being displayed.
+*> 2024-08-02  Added the exchange-rate lookup so a client can be
+*>             invoiced in a currency other than the PLN cost basis.
+*> 2024-08-20  Added the invoice register (sequential numbering per
+*>             issuing business) and the per-run audit log.
+*> 2024-09-09  Added batch mode: loops the parse-compute-generate
+*>             cycle over a list of client config files and prints
+*>             a generated/failed summary at the end of the run.
+*> 2024-09-25  WS-RETURN-CODE now actually reflects whether the run
+*>             succeeded, partially succeeded (some batch clients
+*>             failed) or produced no invoice at all, and is moved
+*>             to RETURN-CODE before STOP RUN.
+*> 2024-10-07  Added checkpoint/restart support to batch mode: a
+*>             checkpoint file records the last client completed so
+*>             a -restart run can resume without re-processing (and
+*>             re-numbering) clients that already succeeded.
+*> ---------------------------------------------------------------
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER.
+OBJECT-COMPUTER.
+
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INVOICE-FILE ASSIGN TO DYNAMIC WS-INVOICE-FILE-NAME
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT LINE-ITEMS-FILE ASSIGN TO DYNAMIC WS-LINE-ITEMS-FILE-NAME
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-LI-FILE-STATUS.
+
+    SELECT PAYMENT-FILE ASSIGN TO DYNAMIC WS-PAYMENT-FILE-NAME
+    ORGANIZATION IS LINE SEQUENTIAL.
+
+    SELECT RATE-FILE ASSIGN TO DYNAMIC WS-RATES-FILE-NAME
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-RATES-FILE-STATUS.
+
+    SELECT REGISTER-FILE ASSIGN TO DYNAMIC WS-REGISTER-FILE-NAME
+    ORGANIZATION IS INDEXED
+    ACCESS MODE IS DYNAMIC
+    RECORD KEY IS REGISTER-NIP
+    FILE STATUS IS WS-REGISTER-FILE-STATUS.
+
+    SELECT AUDIT-LOG-FILE ASSIGN TO DYNAMIC WS-AUDIT-LOG-FILE-NAME
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-AUDIT-LOG-FILE-STATUS.
+
+    SELECT BATCH-LIST-FILE ASSIGN TO DYNAMIC WS-CONFIG-FILE-NAME
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-BATCH-LIST-FILE-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-FILE-NAME
+    ORGANIZATION IS LINE SEQUENTIAL
+    FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD INVOICE-FILE.
+01 INVOICE-LINE PIC X(132).
+
+FD PAYMENT-FILE.
+01 PAYMENT-LINE PIC X(132).
+
+*> ---------------------------------------------------------------
+*> Exchange-rate reference file: one CCY:RATE pair per line, the
+*> same key/value shape PARSECONFIG already reads.  WS-HOURLY-SALARY
+*> and the line-items total are carried on a PLN cost basis; the
+*> rate for WS-CURRENCY converts that basis into the invoice
+*> currency before VAT is applied.
+*> ---------------------------------------------------------------
+FD RATE-FILE.
+01 RATE-RECORD.
+    05 RATE-CURRENCY   PIC X(3).
+    05 RATE-DELIMITER  PIC X(1).
+    05 RATE-VALUE-TXT  PIC X(10).
+
+*> ---------------------------------------------------------------
+*> Invoice register: one record per issuing business (keyed on its
+*> NIP) holding the last invoice number issued, so every run gets
+*> the next number in sequence instead of starting over.
+*> ---------------------------------------------------------------
+FD REGISTER-FILE.
+01 REGISTER-RECORD.
+    05 REGISTER-NIP                 PIC 9(10).
+    05 REGISTER-LAST-INVOICE-NUMBER PIC 9(6).
+
+*> ---------------------------------------------------------------
+*> Audit log: one line appended per run recording what was issued,
+*> so "which invoice numbers have we issued" never needs digging
+*> through file exports by hand.
+*> ---------------------------------------------------------------
+FD AUDIT-LOG-FILE.
+01 AUDIT-LOG-LINE PIC X(132).
+
+*> ---------------------------------------------------------------
+*> Batch list: one client config file path per line.  In batch mode
+*> WS-CONFIG-FILE-NAME (set from the command line) names this file
+*> rather than a single client's config.
+*> ---------------------------------------------------------------
+FD BATCH-LIST-FILE.
+01 BATCH-LIST-LINE PIC X(100).
+
+*> ---------------------------------------------------------------
+*> Checkpoint file: holds the config path of the last client a
+*> batch run completed successfully, rewritten after each one so a
+*> -restart run knows where to pick back up instead of re-running
+*> (and re-numbering) clients that already went out correctly.
+*> ---------------------------------------------------------------
+FD CHECKPOINT-FILE.
+01 CHECKPOINT-RECORD PIC X(100).
+
+*> ---------------------------------------------------------------
+*> One line item per billable task/hours: a description, the
+*> quantity (hours, days, units) and an optional unit rate.  When
+*> LI-RATE is left blank or zero the WS-HOURLY-SALARY default rate
+*> applies, so a client billed at one flat rate needs no line-items
+*> file at all.  LI-QUANTITY-TXT/LI-RATE-TXT MUST carry an explicit
+*> decimal point (e.g. "7.50") - an alphanumeric-to-numeric MOVE
+*> into a V99 field aligns on that literal decimal point, it does
+*> not treat a bare digit string as already scaled to the target's
+*> implied decimal places.
+*> ---------------------------------------------------------------
+FD LINE-ITEMS-FILE.
+01 LINE-ITEM-RECORD.
+    05 LI-DESCRIPTION  PIC X(30).
+    05 LI-QUANTITY-TXT PIC X(8).
+    05 LI-RATE-TXT     PIC X(10).
+
+WORKING-STORAGE SECTION.
+*> ---------------------------------------------------------------
+*> WS-RETURN-CODE follows the traditional batch-shop convention:
+*> 0 = clean run, 4 = batch run completed with some clients failing,
+*> 8 = the run produced no invoice at all.  Moved to the RETURN-CODE
+*> special register at 9999-TERMINATE so the job step / calling
+*> script actually sees whether the run succeeded.
+*> ---------------------------------------------------------------
+01 WS-RETURN-CODE PIC 9 VALUE 0.
+01 WS-CONFIG-FILE-NAME PIC X(100) VALUE 'config.txt'.
+01 WS-INVOICE-FILE-NAME PIC X(100) VALUE 'invoice.txt'.
+01 WS-PAYMENT-FILE-NAME PIC X(100) VALUE 'payment.txt'.
+01 WS-LINE-ITEMS-FILE-NAME PIC X(100) VALUE 'lineitems.txt'.
+01 WS-LI-FILE-STATUS PIC X(2).
+01 WS-LI-EOF PIC X VALUE 'N'.
+    88 LI-EOF VALUE 'Y'.
+01 WS-LI-COUNT PIC 9(5) COMPUTATIONAL VALUE 0.
+01 WS-LI-QUANTITY PIC 9(5)V99 VALUE 0.
+01 WS-LI-RATE PIC 9(6)V99 VALUE 0.
+01 WS-LI-RATE-USED PIC 9(6)V99 VALUE 0.
+01 WS-LINE-ITEMS-TOTAL PIC 9(9)V99 VALUE 0.
+01 WS-NET-AMOUNT PIC 9(9)V99 VALUE 0.
+01 WS-VAT-AMOUNT PIC 9(9)V99 VALUE 0.
+01 WS-GROSS-AMOUNT PIC 9(9)V99 VALUE 0.
+01 WS-AMOUNT-EDIT PIC Z,ZZZ,ZZ9.99.
+
+*> ---------------------------------------------------------------
+*> Exchange-rate lookup working fields.  WS-EXCHANGE-RATE defaults
+*> to 1.0000 (no conversion) so a client still invoiced in the PLN
+*> cost basis, or a run with no rates file at all, behaves exactly
+*> as it did before multi-currency support existed.
+*> ---------------------------------------------------------------
+01 WS-RATES-FILE-NAME PIC X(100) VALUE 'rates.txt'.
+01 WS-RATES-FILE-STATUS PIC X(2).
+01 WS-RATE-EOF PIC X VALUE 'N'.
+    88 RATE-EOF VALUE 'Y'.
+01 WS-RATE-FOUND PIC X VALUE 'N'.
+    88 RATE-FOUND VALUE 'Y'.
+01 WS-EXCHANGE-RATE PIC 9(3)V9999 VALUE 1.0000.
+
+*> ---------------------------------------------------------------
+*> Invoice register and audit log working fields.
+*> ---------------------------------------------------------------
+01 WS-REGISTER-FILE-NAME PIC X(100) VALUE 'register.dat'.
+01 WS-REGISTER-FILE-STATUS PIC X(2).
+01 WS-INVOICE-NUMBER PIC 9(6) VALUE 0.
+01 WS-AUDIT-LOG-FILE-NAME PIC X(100) VALUE 'auditlog.txt'.
+01 WS-AUDIT-LOG-FILE-STATUS PIC X(2).
+
+*> ---------------------------------------------------------------
+*> Batch-mode working fields.  WS-CLIENT-CONFIG-FILE-NAME is the
+*> config path actually passed to PARSECONFIG for the client being
+*> processed right now - distinct from WS-CONFIG-FILE-NAME, which
+*> in batch mode holds the path to the batch list itself.
+*> ---------------------------------------------------------------
+01 WS-CLIENT-CONFIG-FILE-NAME PIC X(100).
+01 WS-CLIENT-STATUS PIC X VALUE 'N'.
+    88 CLIENT-OK VALUE 'Y'.
+01 WS-BATCH-LIST-FILE-STATUS PIC X(2).
+01 WS-BATCH-EOF PIC X VALUE 'N'.
+    88 BATCH-EOF VALUE 'Y'.
+01 WS-BATCH-COUNT-TOTAL PIC 9(5) COMPUTATIONAL VALUE 0.
+01 WS-BATCH-COUNT-OK PIC 9(5) COMPUTATIONAL VALUE 0.
+01 WS-BATCH-COUNT-FAILED PIC 9(5) COMPUTATIONAL VALUE 0.
+
+*> ---------------------------------------------------------------
+*> Checkpoint/restart working fields.  WS-CHECKPOINT-CLIENT is the
+*> config path loaded from CHECKPOINT-FILE at the start of a
+*> -restart run; WS-SKIPPING-TO-CHECKPOINT stays 'Y' while the batch
+*> loop is skipping clients it already finished last time, and
+*> turns 'N' the moment it reaches the checkpointed one.
+*> ---------------------------------------------------------------
+01 WS-CHECKPOINT-FILE-NAME PIC X(100) VALUE 'checkpoint.dat'.
+01 WS-CHECKPOINT-FILE-STATUS PIC X(2).
+01 WS-CHECKPOINT-CLIENT PIC X(100) VALUE SPACES.
+01 WS-SKIPPING-TO-CHECKPOINT PIC X VALUE 'N'.
+    88 SKIPPING-TO-CHECKPOINT VALUE 'Y'.
+
+*> ---------------------------------------------------------------
+*> The payment deadline is a day count (e.g. 14); the invoice date
+*> is taken from the system clock and the due date is that many
+*> days past it.  Dates are kept as integer day numbers (via the
+*> standard INTEGER-OF-DATE/DATE-OF-INTEGER conversion) so adding
+*> days rolls over months and years correctly.
+*> ---------------------------------------------------------------
+01 WS-ISSUE-DATE-YYYYMMDD PIC 9(8) VALUE 0.
+01 WS-DUE-DATE-YYYYMMDD PIC 9(8) VALUE 0.
+01 WS-ISSUE-DATE-INT PIC 9(7) COMPUTATIONAL VALUE 0.
+01 WS-DUE-DATE-INT PIC 9(7) COMPUTATIONAL VALUE 0.
+01 WS-ISSUE-DATE-DISPLAY PIC X(10) VALUE SPACES.
+01 WS-DUE-DATE-DISPLAY PIC X(10) VALUE SPACES.
+
+*> ---------------------------------------------------------------
+*> Command line layout: [-batch [-restart]] <path>
+*> With no arguments WS-CONFIG-FILE-NAME keeps its 'config.txt'
+*> default and the run mode stays single-client.  A leading -batch
+*> flag selects batch mode, where <path> names a file listing one
+*> client config path per line (see the 5000-RUN-BATCH paragraphs).
+*> An additional -restart flag right after -batch picks up from the
+*> last checkpointed client instead of starting the list over.
+*> ---------------------------------------------------------------
+01 WS-CL-WORD-1 PIC X(100) VALUE SPACES.
+01 WS-CL-WORD-2 PIC X(100) VALUE SPACES.
+01 WS-CL-WORD-3 PIC X(100) VALUE SPACES.
+01 WS-RESTART-FLAG PIC X VALUE 'N'.
+    88 RESTART-REQUESTED VALUE 'Y'.
+
+COPY "config.cpy".
+
+*> ---------------------------------------------------------------
+*> Procedure division paragraphs are numbered in the traditional
+*> batch-shop style: 0000 drives the run, each block of paragraphs
+*> handles one stage, and 9999 always terminates the program.
+*> ---------------------------------------------------------------
+PROCEDURE DIVISION.
+
+0000-MAINLINE SECTION.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+    IF WS-MODE-BATCH
+        PERFORM 5000-RUN-BATCH THRU 5000-EXIT
+    ELSE
+        MOVE WS-CONFIG-FILE-NAME TO WS-CLIENT-CONFIG-FILE-NAME
+        PERFORM 1900-PROCESS-CLIENT THRU 1900-EXIT
+        IF CLIENT-OK
+            MOVE 0 TO WS-RETURN-CODE
+        ELSE
+            MOVE 8 TO WS-RETURN-CODE
+        END-IF
+    END-IF.
+    PERFORM 9999-TERMINATE THRU 9999-EXIT.
+0000-EXIT.
+    EXIT.
+
+1000-INITIALIZE SECTION.
+    ACCEPT WS-COMMAND-LINE FROM command-line
+    DISPLAY 'Hello, I am Cobolator!'
+    DISPLAY 'Command line args: ' WS-COMMAND-LINE
+    PERFORM 1100-PARSE-COMMAND-LINE THRU 1100-EXIT.
+1000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 1100-PARSE-COMMAND-LINE picks the config file path (and, with
+*> -batch, the run mode and an optional -restart flag) out of the
+*> raw command line instead of just displaying it.
+*> ---------------------------------------------------------------
+1100-PARSE-COMMAND-LINE SECTION.
+    UNSTRING WS-COMMAND-LINE DELIMITED BY SPACE
+        INTO WS-CL-WORD-1 WS-CL-WORD-2 WS-CL-WORD-3
+    IF WS-CL-WORD-1 = '-batch'
+        SET WS-MODE-BATCH TO TRUE
+        IF WS-CL-WORD-2 = '-restart'
+            SET RESTART-REQUESTED TO TRUE
+            IF WS-CL-WORD-3 NOT = SPACES
+                MOVE WS-CL-WORD-3 TO WS-CONFIG-FILE-NAME
+            END-IF
+        ELSE
+            IF WS-CL-WORD-2 NOT = SPACES
+                MOVE WS-CL-WORD-2 TO WS-CONFIG-FILE-NAME
+            END-IF
+        END-IF
+    ELSE
+        SET WS-MODE-SINGLE TO TRUE
+        IF WS-CL-WORD-1 NOT = SPACES
+            MOVE WS-CL-WORD-1 TO WS-CONFIG-FILE-NAME
+        END-IF
+    END-IF
+    DISPLAY 'Config file: ' WS-CONFIG-FILE-NAME.
+1100-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 1900-PROCESS-CLIENT runs the whole parse-compute-generate cycle
+*> for one client config file (named in WS-CLIENT-CONFIG-FILE-NAME)
+*> and sets WS-CLIENT-STATUS so a caller - single-client mainline or
+*> the batch loop - knows whether an invoice actually came out of
+*> it.
+*> ---------------------------------------------------------------
+1900-PROCESS-CLIENT SECTION.
+    MOVE 'N' TO WS-CLIENT-STATUS
+    PERFORM 2000-READ-CONFIG THRU 2000-EXIT
+    IF NOT CONFIG-OK
+        DISPLAY 'Configuration rejected, no invoice generated.'
+    ELSE
+        PERFORM 2500-READ-LINE-ITEMS THRU 2500-EXIT
+        PERFORM 2700-LOOKUP-EXCHANGE-RATE THRU 2700-EXIT
+        PERFORM 2800-ASSIGN-INVOICE-NUMBER THRU 2800-EXIT
+        PERFORM 2900-COMPUTE-TOTALS THRU 2900-EXIT
+        PERFORM 2950-COMPUTE-DUE-DATE THRU 2950-EXIT
+        PERFORM 3000-DISPLAY-SUMMARY THRU 3000-EXIT
+        PERFORM 4000-WRITE-INVOICE THRU 4000-EXIT
+        PERFORM 4500-WRITE-PAYMENT-FILE THRU 4500-EXIT
+        PERFORM 4600-WRITE-AUDIT-LOG THRU 4600-EXIT
+        MOVE 'Y' TO WS-CLIENT-STATUS
+    END-IF.
+1900-EXIT.
+    EXIT.
+
+2000-READ-CONFIG SECTION.
+    CALL "PARSECONFIG" USING WS-CLIENT-CONFIG-FILE-NAME WS-CONFIGURATION.
+    DISPLAY 'End of parsing.'.
+2000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2500-READ-LINE-ITEMS sums the line-items file into
+*> WS-LINE-ITEMS-TOTAL.  If no line-items file is present for this
+*> client the flat WS-HOURLY-SALARY figure is billed on its own, as
+*> before.
+*> ---------------------------------------------------------------
+2500-READ-LINE-ITEMS SECTION.
+    MOVE 'N' TO WS-LI-EOF
+    MOVE 0 TO WS-LI-COUNT
+    MOVE 0 TO WS-LINE-ITEMS-TOTAL
+    OPEN INPUT LINE-ITEMS-FILE.
+    IF WS-LI-FILE-STATUS NOT = '00'
+        DISPLAY 'No line-items file found, billing flat hourly salary.'
+        MOVE WS-HOURLY-SALARY TO WS-LINE-ITEMS-TOTAL
+    ELSE
+        PERFORM 2600-READ-NEXT-LINE-ITEM THRU 2600-EXIT
+            UNTIL LI-EOF
+        CLOSE LINE-ITEMS-FILE
+        DISPLAY WS-LI-COUNT ' line item(s) read.'
+    END-IF.
+2500-EXIT.
+    EXIT.
+
+2600-READ-NEXT-LINE-ITEM SECTION.
+    READ LINE-ITEMS-FILE
+        AT END
+            MOVE 'Y' TO WS-LI-EOF
+        NOT AT END
+            PERFORM 2650-ACCUMULATE-LINE-ITEM THRU 2650-EXIT
+    END-READ.
+2600-EXIT.
+    EXIT.
+
+2650-ACCUMULATE-LINE-ITEM SECTION.
+    MOVE LI-QUANTITY-TXT TO WS-LI-QUANTITY
+    IF LI-RATE-TXT = SPACES
+        MOVE WS-HOURLY-SALARY TO WS-LI-RATE-USED
+    ELSE
+        MOVE LI-RATE-TXT TO WS-LI-RATE
+        MOVE WS-LI-RATE TO WS-LI-RATE-USED
+    END-IF
+    COMPUTE WS-LINE-ITEMS-TOTAL =
+        WS-LINE-ITEMS-TOTAL + (WS-LI-QUANTITY * WS-LI-RATE-USED)
+    ADD 1 TO WS-LI-COUNT
+    DISPLAY 'Line item: ' LI-DESCRIPTION
+        ' qty=' WS-LI-QUANTITY ' rate=' WS-LI-RATE-USED.
+2650-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2700-LOOKUP-EXCHANGE-RATE finds the CCY:RATE pair for
+*> WS-CURRENCY in the rates file.  A missing rates file, or a
+*> currency not listed in it, leaves WS-EXCHANGE-RATE at its 1.0000
+*> default rather than aborting the run.
+*> ---------------------------------------------------------------
+2700-LOOKUP-EXCHANGE-RATE SECTION.
+    MOVE 'N' TO WS-RATE-EOF
+    MOVE 'N' TO WS-RATE-FOUND
+    MOVE 1.0000 TO WS-EXCHANGE-RATE
+    OPEN INPUT RATE-FILE.
+    IF WS-RATES-FILE-STATUS NOT = '00'
+        DISPLAY 'No exchange-rate file found, billing at cost basis.'
+    ELSE
+        PERFORM 2750-READ-NEXT-RATE THRU 2750-EXIT
+            UNTIL RATE-EOF OR RATE-FOUND
+        CLOSE RATE-FILE
+        IF NOT RATE-FOUND
+            DISPLAY 'No exchange rate listed for ' WS-CURRENCY
+                ', billing at cost basis.'
+        END-IF
+    END-IF.
+2700-EXIT.
+    EXIT.
+
+2750-READ-NEXT-RATE SECTION.
+    READ RATE-FILE
+        AT END
+            MOVE 'Y' TO WS-RATE-EOF
+        NOT AT END
+            IF RATE-CURRENCY = WS-CURRENCY
+                MOVE RATE-VALUE-TXT TO WS-EXCHANGE-RATE
+                MOVE 'Y' TO WS-RATE-FOUND
+            END-IF
+    END-READ.
+2750-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2800-ASSIGN-INVOICE-NUMBER gets the next sequential invoice
+*> number for the issuing business (keyed on its NIP) out of the
+*> register file, creating the register on first use and creating a
+*> fresh record the first time a given business issues an invoice.
+*> ---------------------------------------------------------------
+2800-ASSIGN-INVOICE-NUMBER SECTION.
+    OPEN I-O REGISTER-FILE
+    IF WS-REGISTER-FILE-STATUS = '35'
+        OPEN OUTPUT REGISTER-FILE
+        CLOSE REGISTER-FILE
+        OPEN I-O REGISTER-FILE
+    END-IF
+
+    MOVE BUSINESS-NIP(WS-INDEX-FROM) TO REGISTER-NIP
+    READ REGISTER-FILE
+        INVALID KEY
+            MOVE 1 TO WS-INVOICE-NUMBER
+            MOVE WS-INVOICE-NUMBER TO REGISTER-LAST-INVOICE-NUMBER
+            WRITE REGISTER-RECORD
+        NOT INVALID KEY
+            ADD 1 TO REGISTER-LAST-INVOICE-NUMBER
+            MOVE REGISTER-LAST-INVOICE-NUMBER TO WS-INVOICE-NUMBER
+            REWRITE REGISTER-RECORD
+    END-READ
+
+    CLOSE REGISTER-FILE
+
+    IF WS-MODE-BATCH
+        MOVE SPACES TO WS-INVOICE-FILE-NAME
+        STRING 'invoice_' DELIMITED BY SIZE
+            WS-INVOICE-NUMBER DELIMITED BY SIZE
+            '.txt' DELIMITED BY SIZE
+            INTO WS-INVOICE-FILE-NAME
+        MOVE SPACES TO WS-PAYMENT-FILE-NAME
+        STRING 'payment_' DELIMITED BY SIZE
+            WS-INVOICE-NUMBER DELIMITED BY SIZE
+            '.txt' DELIMITED BY SIZE
+            INTO WS-PAYMENT-FILE-NAME
+    END-IF.
+2800-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2900-COMPUTE-TOTALS converts the PLN cost-basis line-items total
+*> into WS-CURRENCY via WS-EXCHANGE-RATE, then applies WS-VAT to
+*> get the VAT amount and the gross total actually owed.  RATE-FILE
+*> holds the quoted NBP-style rate (1 unit of WS-CURRENCY = RATE
+*> PLN, e.g. EUR:4.3000), the same way anyone keeping such a table
+*> by hand would write it, so going from the PLN cost basis to the
+*> invoice currency means dividing by the rate, not multiplying.
+*> ---------------------------------------------------------------
+2900-COMPUTE-TOTALS SECTION.
+    COMPUTE WS-NET-AMOUNT ROUNDED =
+        WS-LINE-ITEMS-TOTAL / WS-EXCHANGE-RATE
+    COMPUTE WS-VAT-AMOUNT ROUNDED = WS-NET-AMOUNT * WS-VAT / 100
+    COMPUTE WS-GROSS-AMOUNT = WS-NET-AMOUNT + WS-VAT-AMOUNT.
+2900-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 2950-COMPUTE-DUE-DATE turns the raw day-count payment deadline
+*> into an actual calendar due date, counted from today.
+*> ---------------------------------------------------------------
+2950-COMPUTE-DUE-DATE SECTION.
+    ACCEPT WS-ISSUE-DATE-YYYYMMDD FROM DATE YYYYMMDD
+    COMPUTE WS-ISSUE-DATE-INT =
+        FUNCTION INTEGER-OF-DATE(WS-ISSUE-DATE-YYYYMMDD)
+    COMPUTE WS-DUE-DATE-INT = WS-ISSUE-DATE-INT + WS-PAYMENT-DEADLINE
+    COMPUTE WS-DUE-DATE-YYYYMMDD =
+        FUNCTION DATE-OF-INTEGER(WS-DUE-DATE-INT)
+    STRING WS-ISSUE-DATE-YYYYMMDD(1:4) '-'
+        WS-ISSUE-DATE-YYYYMMDD(5:2) '-'
+        WS-ISSUE-DATE-YYYYMMDD(7:2)
+        DELIMITED BY SIZE INTO WS-ISSUE-DATE-DISPLAY
+    STRING WS-DUE-DATE-YYYYMMDD(1:4) '-'
+        WS-DUE-DATE-YYYYMMDD(5:2) '-'
+        WS-DUE-DATE-YYYYMMDD(7:2)
+        DELIMITED BY SIZE INTO WS-DUE-DATE-DISPLAY.
+2950-EXIT.
+    EXIT.
+
+3000-DISPLAY-SUMMARY SECTION.
+    DISPLAY 'Invoice number: ' WS-INVOICE-NUMBER.
+    DISPLAY 'Account number: ' WS-ACCOUNT-NUMBER.
+    DISPLAY 'Salary: ' WS-HOURLY-SALARY.
+    DISPLAY 'VAT: ' WS-VAT.
+    DISPLAY 'Payment deadline: ' WS-PAYMENT-DEADLINE.
+    DISPLAY 'From: ' BUSINESS-NAME(WS-INDEX-FROM).
+    DISPLAY 'Bill to: ' BUSINESS-NAME(WS-INDEX-TO).
+    DISPLAY 'Net amount:   ' WS-NET-AMOUNT.
+    DISPLAY 'VAT amount:   ' WS-VAT-AMOUNT.
+    DISPLAY 'Gross amount: ' WS-GROSS-AMOUNT.
+    DISPLAY 'Invoice date: ' WS-ISSUE-DATE-DISPLAY.
+    DISPLAY 'Due date:     ' WS-DUE-DATE-DISPLAY.
+3000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 4000-WRITE-INVOICE writes a plain-text invoice document to disk
+*> carrying both parties, the payment account and the amount due,
+*> so a run leaves behind something that can be handed to a client
+*> or archived instead of only console output.
+*> ---------------------------------------------------------------
+4000-WRITE-INVOICE SECTION.
+    OPEN OUTPUT INVOICE-FILE.
+
+    MOVE SPACES TO INVOICE-LINE
+    STRING 'INVOICE' DELIMITED BY SIZE INTO INVOICE-LINE
+    WRITE INVOICE-LINE.
+
+    MOVE SPACES TO INVOICE-LINE
+    STRING 'Invoice number: ' DELIMITED BY SIZE
+        WS-INVOICE-NUMBER DELIMITED BY SIZE
+        INTO INVOICE-LINE
+    WRITE INVOICE-LINE.
+
+    MOVE SPACES TO INVOICE-LINE
+    STRING 'Invoice date: ' DELIMITED BY SIZE
+        WS-ISSUE-DATE-DISPLAY DELIMITED BY SIZE
+        INTO INVOICE-LINE
+    WRITE INVOICE-LINE.
+    MOVE SPACES TO INVOICE-LINE
+    STRING 'Due date:     ' DELIMITED BY SIZE
+        WS-DUE-DATE-DISPLAY DELIMITED BY SIZE
+        INTO INVOICE-LINE
+    WRITE INVOICE-LINE.
+
+    MOVE SPACES TO INVOICE-LINE
+    WRITE INVOICE-LINE.
+
+    MOVE SPACES TO INVOICE-LINE
+    STRING 'From:    ' DELIMITED BY SIZE
+        BUSINESS-NAME(WS-INDEX-FROM) DELIMITED BY SIZE
+        INTO INVOICE-LINE
+    WRITE INVOICE-LINE.
+    MOVE SPACES TO INVOICE-LINE
+    STRING '         ' DELIMITED BY SIZE
+        BUSINESS-STREET(WS-INDEX-FROM) DELIMITED BY SIZE
+        INTO INVOICE-LINE
+    WRITE INVOICE-LINE.
+    MOVE SPACES TO INVOICE-LINE
+    STRING '         ' DELIMITED BY SIZE
+        BUSINESS-POSTAL-CODE(WS-INDEX-FROM) DELIMITED BY SIZE
+        ' ' DELIMITED BY SIZE
+        BUSINESS-CITY(WS-INDEX-FROM) DELIMITED BY SIZE
+        INTO INVOICE-LINE
+    WRITE INVOICE-LINE.
+    MOVE SPACES TO INVOICE-LINE
+    STRING '         NIP: ' DELIMITED BY SIZE
+        BUSINESS-NIP(WS-INDEX-FROM) DELIMITED BY SIZE
+        INTO INVOICE-LINE
+    WRITE INVOICE-LINE.
+
+    MOVE SPACES TO INVOICE-LINE
+    WRITE INVOICE-LINE.
+
+    MOVE SPACES TO INVOICE-LINE
+    STRING 'Bill to: ' DELIMITED BY SIZE
+        BUSINESS-NAME(WS-INDEX-TO) DELIMITED BY SIZE
+        INTO INVOICE-LINE
+    WRITE INVOICE-LINE.
+    MOVE SPACES TO INVOICE-LINE
+    STRING '         ' DELIMITED BY SIZE
+        BUSINESS-STREET(WS-INDEX-TO) DELIMITED BY SIZE
+        INTO INVOICE-LINE
+    WRITE INVOICE-LINE.
+    MOVE SPACES TO INVOICE-LINE
+    STRING '         ' DELIMITED BY SIZE
+        BUSINESS-POSTAL-CODE(WS-INDEX-TO) DELIMITED BY SIZE
+        ' ' DELIMITED BY SIZE
+        BUSINESS-CITY(WS-INDEX-TO) DELIMITED BY SIZE
+        INTO INVOICE-LINE
+    WRITE INVOICE-LINE.
+    MOVE SPACES TO INVOICE-LINE
+    STRING '         NIP: ' DELIMITED BY SIZE
+        BUSINESS-NIP(WS-INDEX-TO) DELIMITED BY SIZE
+        INTO INVOICE-LINE
+    WRITE INVOICE-LINE.
+
+    MOVE SPACES TO INVOICE-LINE
+    WRITE INVOICE-LINE.
+
+    MOVE SPACES TO INVOICE-LINE
+    STRING 'Payment account: ' DELIMITED BY SIZE
+        WS-ACCOUNT-NUMBER DELIMITED BY SIZE
+        INTO INVOICE-LINE
+    WRITE INVOICE-LINE.
+    MOVE SPACES TO INVOICE-LINE
+    STRING 'VAT rate:        ' DELIMITED BY SIZE
+        WS-VAT DELIMITED BY SIZE
+        ' %' DELIMITED BY SIZE
+        INTO INVOICE-LINE
+    WRITE INVOICE-LINE.
+
+    MOVE WS-NET-AMOUNT TO WS-AMOUNT-EDIT
+    MOVE SPACES TO INVOICE-LINE
+    STRING 'Net amount:      ' DELIMITED BY SIZE
+        WS-CURRENCY DELIMITED BY SIZE
+        ' ' DELIMITED BY SIZE
+        WS-AMOUNT-EDIT DELIMITED BY SIZE
+        INTO INVOICE-LINE
+    WRITE INVOICE-LINE.
+    MOVE WS-VAT-AMOUNT TO WS-AMOUNT-EDIT
+    MOVE SPACES TO INVOICE-LINE
+    STRING 'VAT amount:      ' DELIMITED BY SIZE
+        WS-CURRENCY DELIMITED BY SIZE
+        ' ' DELIMITED BY SIZE
+        WS-AMOUNT-EDIT DELIMITED BY SIZE
+        INTO INVOICE-LINE
+    WRITE INVOICE-LINE.
+    MOVE WS-GROSS-AMOUNT TO WS-AMOUNT-EDIT
+    MOVE SPACES TO INVOICE-LINE
+    STRING 'Amount due:      ' DELIMITED BY SIZE
+        WS-CURRENCY DELIMITED BY SIZE
+        ' ' DELIMITED BY SIZE
+        WS-AMOUNT-EDIT DELIMITED BY SIZE
+        INTO INVOICE-LINE
+    WRITE INVOICE-LINE.
+
+    CLOSE INVOICE-FILE.
+    DISPLAY 'Invoice written to ' WS-INVOICE-FILE-NAME.
+4000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 4500-WRITE-PAYMENT-FILE writes a simple domestic transfer order
+*> alongside the invoice, so the account number and amount never
+*> have to be retyped into a banking portal by hand.  The transfer
+*> is into WS-ACCOUNT-NUMBER (the FROM/beneficiary business) for
+*> the gross total, with the TO/bill-to business as payer.
+*> ---------------------------------------------------------------
+4500-WRITE-PAYMENT-FILE SECTION.
+    OPEN OUTPUT PAYMENT-FILE.
+
+    MOVE SPACES TO PAYMENT-LINE
+    STRING 'PAYMENT ORDER' DELIMITED BY SIZE INTO PAYMENT-LINE
+    WRITE PAYMENT-LINE.
+
+    MOVE SPACES TO PAYMENT-LINE
+    WRITE PAYMENT-LINE.
+
+    MOVE SPACES TO PAYMENT-LINE
+    STRING 'Payer:               ' DELIMITED BY SIZE
+        BUSINESS-NAME(WS-INDEX-TO) DELIMITED BY SIZE
+        INTO PAYMENT-LINE
+    WRITE PAYMENT-LINE.
+    MOVE SPACES TO PAYMENT-LINE
+    STRING 'Beneficiary:         ' DELIMITED BY SIZE
+        BUSINESS-NAME(WS-INDEX-FROM) DELIMITED BY SIZE
+        INTO PAYMENT-LINE
+    WRITE PAYMENT-LINE.
+    MOVE SPACES TO PAYMENT-LINE
+    STRING 'Beneficiary account: ' DELIMITED BY SIZE
+        WS-ACCOUNT-NUMBER DELIMITED BY SIZE
+        INTO PAYMENT-LINE
+    WRITE PAYMENT-LINE.
+    MOVE WS-GROSS-AMOUNT TO WS-AMOUNT-EDIT
+    MOVE SPACES TO PAYMENT-LINE
+    STRING 'Amount:              ' DELIMITED BY SIZE
+        WS-CURRENCY DELIMITED BY SIZE
+        ' ' DELIMITED BY SIZE
+        WS-AMOUNT-EDIT DELIMITED BY SIZE
+        INTO PAYMENT-LINE
+    WRITE PAYMENT-LINE.
+    MOVE SPACES TO PAYMENT-LINE
+    STRING 'Due date:            ' DELIMITED BY SIZE
+        WS-DUE-DATE-DISPLAY DELIMITED BY SIZE
+        INTO PAYMENT-LINE
+    WRITE PAYMENT-LINE.
+
+    CLOSE PAYMENT-FILE.
+    DISPLAY 'Payment file written to ' WS-PAYMENT-FILE-NAME.
+4500-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 4600-WRITE-AUDIT-LOG appends one line per run to the audit log
+*> (date, invoice number, client, gross total) so issued invoice
+*> numbers can be reconciled without digging through file exports.
+*> ---------------------------------------------------------------
+4600-WRITE-AUDIT-LOG SECTION.
+    OPEN EXTEND AUDIT-LOG-FILE
+    IF WS-AUDIT-LOG-FILE-STATUS NOT = '00'
+        CLOSE AUDIT-LOG-FILE
+        OPEN OUTPUT AUDIT-LOG-FILE
+    END-IF
+
+    MOVE WS-GROSS-AMOUNT TO WS-AMOUNT-EDIT
+    MOVE SPACES TO AUDIT-LOG-LINE
+    STRING WS-ISSUE-DATE-DISPLAY DELIMITED BY SIZE
+        ' inv#' DELIMITED BY SIZE
+        WS-INVOICE-NUMBER DELIMITED BY SIZE
+        ' client=' DELIMITED BY SIZE
+        BUSINESS-NAME(WS-INDEX-TO) DELIMITED BY SIZE
+        ' gross=' DELIMITED BY SIZE
+        WS-CURRENCY DELIMITED BY SIZE
+        ' ' DELIMITED BY SIZE
+        WS-AMOUNT-EDIT DELIMITED BY SIZE
+        INTO AUDIT-LOG-LINE
+    WRITE AUDIT-LOG-LINE
+
+    CLOSE AUDIT-LOG-FILE.
+4600-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 5000-RUN-BATCH drives the batch list named by WS-CONFIG-FILE-NAME,
+*> running 1900-PROCESS-CLIENT once per listed config file and
+*> printing a summary of how many invoices were generated versus
+*> rejected, instead of the operator invoking the program once per
+*> client by hand.
+*> ---------------------------------------------------------------
+5000-RUN-BATCH SECTION.
+    PERFORM 5050-LOAD-CHECKPOINT THRU 5050-EXIT
+    OPEN INPUT BATCH-LIST-FILE
+    IF WS-BATCH-LIST-FILE-STATUS NOT = '00'
+        DISPLAY 'Batch list file not found: ' WS-CONFIG-FILE-NAME
+        MOVE 8 TO WS-RETURN-CODE
+    ELSE
+        PERFORM 5100-PROCESS-ONE-CLIENT THRU 5100-EXIT
+            UNTIL BATCH-EOF
+        CLOSE BATCH-LIST-FILE
+        DISPLAY 'Batch complete: ' WS-BATCH-COUNT-TOTAL ' client(s), '
+            WS-BATCH-COUNT-OK ' invoice(s) generated, '
+            WS-BATCH-COUNT-FAILED ' failed.'
+        IF SKIPPING-TO-CHECKPOINT
+            DISPLAY 'ERROR: checkpoint client was never found in the batch list: '
+                WS-CHECKPOINT-CLIENT
+            MOVE 8 TO WS-RETURN-CODE
+        ELSE
+            IF WS-BATCH-COUNT-FAILED = 0
+                MOVE 0 TO WS-RETURN-CODE
+            ELSE
+                IF WS-BATCH-COUNT-OK = 0
+                    MOVE 8 TO WS-RETURN-CODE
+                ELSE
+                    MOVE 4 TO WS-RETURN-CODE
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+5000-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 5050-LOAD-CHECKPOINT reads the last-completed client path out of
+*> CHECKPOINT-FILE when -restart was given, so 5100-PROCESS-ONE-
+*> CLIENT knows which leading clients in the list to skip.  With no
+*> -restart flag, or no checkpoint file yet, the batch simply runs
+*> the whole list as normal.
+*> ---------------------------------------------------------------
+5050-LOAD-CHECKPOINT SECTION.
+    MOVE 'N' TO WS-SKIPPING-TO-CHECKPOINT
+    IF RESTART-REQUESTED
+        OPEN INPUT CHECKPOINT-FILE
+        IF WS-CHECKPOINT-FILE-STATUS = '00'
+            READ CHECKPOINT-FILE INTO WS-CHECKPOINT-CLIENT
+                AT END
+                    DISPLAY 'Checkpoint file is empty, starting batch from the beginning.'
+            END-READ
+            CLOSE CHECKPOINT-FILE
+            IF WS-CHECKPOINT-CLIENT NOT = SPACES
+                SET SKIPPING-TO-CHECKPOINT TO TRUE
+                DISPLAY 'Restarting after checkpoint: ' WS-CHECKPOINT-CLIENT
+            END-IF
+        ELSE
+            DISPLAY 'No checkpoint found, starting batch from the beginning.'
+        END-IF
+    END-IF.
+5050-EXIT.
+    EXIT.
+
+5100-PROCESS-ONE-CLIENT SECTION.
+    READ BATCH-LIST-FILE
+        AT END
+            MOVE 'Y' TO WS-BATCH-EOF
+        NOT AT END
+            IF BATCH-LIST-LINE NOT = SPACES
+                IF SKIPPING-TO-CHECKPOINT
+                    IF BATCH-LIST-LINE = WS-CHECKPOINT-CLIENT
+                        MOVE 'N' TO WS-SKIPPING-TO-CHECKPOINT
+                    END-IF
+                    DISPLAY 'Skipping already-completed client: ' BATCH-LIST-LINE
+                ELSE
+                    MOVE BATCH-LIST-LINE TO WS-CLIENT-CONFIG-FILE-NAME
+                    ADD 1 TO WS-BATCH-COUNT-TOTAL
+                    PERFORM 1900-PROCESS-CLIENT THRU 1900-EXIT
+                    IF CLIENT-OK
+                        ADD 1 TO WS-BATCH-COUNT-OK
+                        PERFORM 5200-WRITE-CHECKPOINT THRU 5200-EXIT
+                    ELSE
+                        ADD 1 TO WS-BATCH-COUNT-FAILED
+                    END-IF
+                END-IF
+            END-IF
+    END-READ.
+5100-EXIT.
+    EXIT.
+
+*> ---------------------------------------------------------------
+*> 5200-WRITE-CHECKPOINT rewrites CHECKPOINT-FILE with the client
+*> just completed, so a crash or bad config on a later client still
+*> leaves the correct resume point for the next -restart run.
+*> ---------------------------------------------------------------
+5200-WRITE-CHECKPOINT SECTION.
+    MOVE WS-CLIENT-CONFIG-FILE-NAME TO CHECKPOINT-RECORD
+    OPEN OUTPUT CHECKPOINT-FILE
+    WRITE CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE.
+5200-EXIT.
+    EXIT.
+
+9999-TERMINATE SECTION.
+    MOVE WS-RETURN-CODE TO RETURN-CODE.
+    STOP RUN.
+9999-EXIT.
+    EXIT.
