@@ -0,0 +1,31 @@
+      *> ---------------------------------------------------------------
+      *> CONFIG.CPY
+      *> Shared layout for the invoice configuration record, populated
+      *> by PARSECONFIG and consumed by COBOLATOR.  Kept in one copybook
+      *> so the calling program and PARSECONFIG never drift apart.
+      *> ---------------------------------------------------------------
+01 WS-CONFIGURATION.
+    05 WS-COMMAND-LINE PIC X(100).
+    05 WS-RUN-MODE PIC X(1) VALUE 'S'.
+        88 WS-MODE-SINGLE VALUE 'S'.
+        88 WS-MODE-BATCH  VALUE 'B'.
+    05 WS-GENERAL.
+        06 WS-CURRENCY PIC X(3).
+        06 WS-HOURLY-SALARY PIC 9(4)V99 VALUE 0.
+        06 WS-VAT PIC 99 VALUE 0.
+        06 WS-PAYMENT-DEADLINE PIC 99 VALUE 0.
+        06 WS-ACCOUNT-NUMBER PIC 9(26).
+    05 WS-BUSINESS OCCURS 2 TIMES INDEXED BY IDX-1.
+        06 BUSINESS-NAME PIC A(80).
+        06 BUSINESS-STREET PIC A(80).
+        06 BUSINESS-CITY PIC X(30).
+        06 BUSINESS-POSTAL-CODE PIC A(6).
+        06 BUSINESS-NIP PIC 9(10).
+    05 WS-INDEX-FROM COMPUTATIONAL PIC 9 VALUE 1.
+    05 WS-INDEX-TO COMPUTATIONAL PIC 9 VALUE 2.
+    05 WS-CONFIG-STATUS PIC 99 VALUE 0.
+        88 CONFIG-OK            VALUE 00.
+        88 CONFIG-FILE-MISSING  VALUE 10.
+        88 CONFIG-BAD-NIP       VALUE 20.
+        88 CONFIG-BAD-RECORD    VALUE 30.
+        88 CONFIG-MISSING-KEY   VALUE 40.
