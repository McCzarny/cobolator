@@ -1,85 +1,392 @@
-IDENTIFICATION DIVISION.
-    PROGRAM-ID. PARSECONFIG.
-       
-    ENVIRONMENT DIVISION.
-    CONFIGURATION SECTION.
-    SOURCE-COMPUTER.
-    OBJECT-COMPUTER.
-
-    INPUT-OUTPUT SECTION.
-    FILE-CONTROL.
-       SELECT CONFIG-FILE ASSIGN TO WS-FILE-NAME
-       ORGANIZATION IS LINE SEQUENTIAL.            
-
-
-    DATA DIVISION.
-    FILE SECTION.
-    FD CONFIG-FILE.
-    01 CONFIG-ENTRY-FILE.
-       05 CONFIG-KEY PIC A(12).
-       05 CONFIG-VALUE PIC X(25).
-
-    WORKING-STORAGE SECTION.
-    01  WS-GENERAL.
-           05  WS-CURRENCY PIC X(3).
-           05  WS-HOURLY-SALARY COMPUTATIONAL PIC 9(4)V99 VALUE 0.
-           05  WS-VAT COMPUTATIONAL PIC 99 VALUE 0.
-           05  WS-PAYMENT-DEADLINE COMPUTATIONAL PIC 99 VALUE 0.
-           05  WS-ACCOUNT-NUMBER PIC 9(26).
-    01  WS-BUSINESS.
-           05 BUSINESS-NAME        PIC A(80).
-           05 BUSINESS-STREET      PIC A(80).
-           05 BUSINESS-CITY        PIC X(30).
-           05 BUSINESS-POSTAL-CODE PIC A(6).
-           05 BUSINESS-NIP         PIC 9(10).
-    01 WS-CONFIG-ENTRY-FILE.
-       05 WS-CONFIG-KEY PIC A(8).
-       05 WS-CONFIG-DELIMITER PIC A(1).
-       05 WS-CONFIG-VALUE PIC X(64).
-    01 WS-EOF PIC A(1). 
-                                                                        
-    LINKAGE SECTION.
-    01  WS-FILE-NAME PIC X(100).          
-    PROCEDURE DIVISION USING WS-FILE-NAME.
-    READ-CONFIG-FILE  SECTION.
-       DISPLAY "READ-CONFIG-FILE"
-       DISPLAY "FILENAME: " WS-FILE-NAME
-
-          OPEN INPUT CONFIG-FILE.
-             PERFORM UNTIL WS-EOF='Y'
-                READ CONFIG-FILE INTO WS-CONFIG-ENTRY-FILE
-                   AT END MOVE 'Y' TO WS-EOF
-                END-READ
-               IF NOT WS-EOF = 'Y' THEN
-                   DISPLAY "KEY: " WS-CONFIG-KEY " VALUE: " WS-CONFIG-VALUE
-                    EVALUATE WS-CONFIG-KEY
-                    WHEN 'SARYHRLY'
-                       MOVE WS-CONFIG-VALUE TO WS-HOURLY-SALARY
-                    WHEN 'CURRENCY'
-                       MOVE WS-CONFIG-VALUE TO WS-CURRENCY
-                    WHEN 'VATRATE_'
-                       MOVE WS-CONFIG-VALUE TO WS-VAT
-                    WHEN 'PAYDEDLN'
-                       MOVE WS-CONFIG-VALUE TO WS-PAYMENT-DEADLINE
-                    WHEN 'ACCNUMBR'
-                       MOVE WS-CONFIG-VALUE TO WS-ACCOUNT-NUMBER
-                    WHEN 'FROMNAME'
-                       MOVE WS-CONFIG-VALUE TO BUSINESS-NAME
-                    WHEN 'FROMSTRT'
-                       MOVE WS-CONFIG-VALUE TO BUSINESS-STREET
-                    WHEN 'FROMCITY'
-                       MOVE WS-CONFIG-VALUE TO BUSINESS-CITY
-                    WHEN 'FROMPCOD'
-                       MOVE WS-CONFIG-VALUE TO BUSINESS-POSTAL-CODE
-                    WHEN 'FROMNIPN'
-                       MOVE WS-CONFIG-VALUE TO BUSINESS-NIP
-                    END-EVALUATE
-               END-IF
-             END-PERFORM.
-               DISPLAY "GENERAL: " WS-GENERAL
-               DISPLAY "FROM BUSINESS: " WS-BUSINESS                                    
-          CLOSE CONFIG-FILE.
-
-
-       EXIT.
-      
\ No newline at end of file
+IDENTIFICATION DIVISION.
+    PROGRAM-ID. PARSECONFIG.
+
+    ENVIRONMENT DIVISION.
+    CONFIGURATION SECTION.
+    SOURCE-COMPUTER.
+    OBJECT-COMPUTER.
+
+    INPUT-OUTPUT SECTION.
+    FILE-CONTROL.
+       SELECT CONFIG-FILE ASSIGN TO DYNAMIC WS-FILE-NAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-CONFIG-FILE-STATUS.
+
+       SELECT XML-CONFIG-FILE ASSIGN TO DYNAMIC WS-FILE-NAME
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS WS-XML-CONFIG-FILE-STATUS.
+
+
+    DATA DIVISION.
+    FILE SECTION.
+    FD CONFIG-FILE.
+    01 CONFIG-ENTRY-FILE.
+       05 CONFIG-KEY PIC A(8).
+       05 CONFIG-DELIMITER PIC A(1).
+       05 CONFIG-VALUE PIC X(64).
+
+*> ---------------------------------------------------------------
+*> XML config lines run longer than the flat key/value ones (tag
+*> markup on both ends), so this gets its own wider record instead
+*> of reusing CONFIG-ENTRY-FILE.
+*> ---------------------------------------------------------------
+    FD XML-CONFIG-FILE.
+    01 XML-LINE-RECORD PIC X(200).
+
+    WORKING-STORAGE SECTION.
+    01 WS-CONFIG-ENTRY-FILE.
+       05 WS-CONFIG-KEY PIC A(8).
+       05 WS-CONFIG-DELIMITER PIC A(1).
+       05 WS-CONFIG-VALUE PIC X(64).
+    01 WS-EOF PIC A(1).
+    01 WS-CONFIG-FILE-STATUS PIC X(2).
+    01 WS-XML-CONFIG-FILE-STATUS PIC X(2).
+
+*> ---------------------------------------------------------------
+*> Per-line accept/reject tracking for the flat key/value format:
+*> an unrecognized key or a delimiter other than ':' is DISPLAYed
+*> as a warning and counted as rejected rather than silently
+*> falling through the EVALUATE.
+*> ---------------------------------------------------------------
+    01 WS-LINE-STATUS PIC X VALUE 'A'.
+        88 LINE-ACCEPTED VALUE 'A'.
+        88 LINE-REJECTED VALUE 'R'.
+    01 WS-RECORDS-ACCEPTED PIC 9(5) COMPUTATIONAL VALUE 0.
+    01 WS-RECORDS-REJECTED PIC 9(5) COMPUTATIONAL VALUE 0.
+
+*> ---------------------------------------------------------------
+*> WS-FILE-NAME's extension picks the config format: ".xml" reads
+*> tag-per-line XML, anything else reads the flat key/value format.
+*> ---------------------------------------------------------------
+    01 WS-NAME-LEN PIC 9(3) COMPUTATIONAL VALUE 0.
+    01 WS-FILE-EXT PIC X(4).
+
+*> ---------------------------------------------------------------
+*> XML parsing working fields.  Each config line is one element,
+*> e.g. <FROMNAME>My Business Sp. z o.o.</FROMNAME> - the opening
+*> tag (less its key) names the field, the text between it and the
+*> closing tag is the value, same as WS-CONFIG-VALUE in the flat
+*> format.
+*> ---------------------------------------------------------------
+    01 WS-XML-LINE PIC X(200).
+    01 WS-XML-OPEN-TAG PIC X(20).
+    01 WS-XML-REST PIC X(200).
+    01 WS-XML-VALUE PIC X(64).
+    01 WS-XML-CLOSE-TAG PIC X(20).
+    01 WS-XML-KEY PIC X(8).
+
+*> ---------------------------------------------------------------
+*> Polish NIP checksum: weighted digit sum of the first 9 digits,
+*> modulo 11, must equal the 10th (check) digit.  A modulus of 10
+*> has no valid check digit and is always a reject.
+*> ---------------------------------------------------------------
+    01 WS-NIP-WEIGHTS-LIT PIC X(9) VALUE '657234567'.
+    01 WS-NIP-WEIGHTS REDEFINES WS-NIP-WEIGHTS-LIT.
+       05 WS-NIP-WEIGHT PIC 9 OCCURS 9 TIMES.
+    01 WS-NIP-WORK PIC 9(10).
+    01 WS-NIP-DIGITS REDEFINES WS-NIP-WORK.
+       05 WS-NIP-DIGIT PIC 9 OCCURS 10 TIMES.
+    01 WS-NIP-PARTY COMPUTATIONAL PIC 9 VALUE 0.
+    01 WS-NIP-IDX COMPUTATIONAL PIC 9 VALUE 0.
+    01 WS-NIP-SUM COMPUTATIONAL PIC 9(4) VALUE 0.
+    01 WS-NIP-QUOTIENT COMPUTATIONAL PIC 9(4) VALUE 0.
+    01 WS-NIP-MOD COMPUTATIONAL PIC 9(4) VALUE 0.
+
+    LINKAGE SECTION.
+    01  WS-FILE-NAME PIC X(100).
+    COPY "config.cpy".
+
+*> ---------------------------------------------------------------
+*> READ-CONFIG-FILE is the single entry point CALLed by COBOLATOR
+*> for either config format.  It resets the per-call working fields
+*> and the caller's own WS-GENERAL/WS-BUSINESS (this program is
+*> CALLed once per client in batch mode, and both WORKING-STORAGE
+*> and the LINKAGE record it is about to repopulate otherwise keep
+*> whatever a previous client's run left behind), picks the format
+*> off WS-FILE-NAME's extension, hands off to the matching reader,
+*> and - if nothing else already flagged the config bad - checks
+*> that every required key actually showed up.
+*> ---------------------------------------------------------------
+    PROCEDURE DIVISION USING WS-FILE-NAME, WS-CONFIGURATION.
+    READ-CONFIG-FILE SECTION.
+       DISPLAY "READ-CONFIG-FILE"
+       DISPLAY "FILENAME: " WS-FILE-NAME
+
+          MOVE 'N' TO WS-EOF
+          SET CONFIG-OK TO TRUE
+          MOVE 0 TO WS-RECORDS-ACCEPTED
+          MOVE 0 TO WS-RECORDS-REJECTED
+          INITIALIZE WS-GENERAL
+          INITIALIZE WS-BUSINESS(WS-INDEX-FROM)
+          INITIALIZE WS-BUSINESS(WS-INDEX-TO)
+
+          PERFORM 5500-DETECT-FORMAT THRU 5500-EXIT
+          IF WS-FILE-EXT = '.xml' OR WS-FILE-EXT = '.XML'
+              PERFORM 6000-READ-XML-FILE THRU 6000-EXIT
+          ELSE
+              PERFORM 7000-READ-KEYVALUE-FILE THRU 7000-EXIT
+          END-IF
+          IF CONFIG-OK
+              PERFORM 8500-VALIDATE-REQUIRED-KEYS THRU 8500-EXIT
+          END-IF
+          GO TO 9000-RETURN.
+
+*> ---------------------------------------------------------------
+*> 5500-DETECT-FORMAT reads the last 4 characters of the (space-
+*> padded) file name to tell a ".xml" path from anything else.
+*> ---------------------------------------------------------------
+    5500-DETECT-FORMAT SECTION.
+       MOVE 0 TO WS-NAME-LEN
+       MOVE SPACES TO WS-FILE-EXT
+       INSPECT WS-FILE-NAME TALLYING WS-NAME-LEN
+          FOR CHARACTERS BEFORE INITIAL SPACE
+       IF WS-NAME-LEN > 4
+          MOVE WS-FILE-NAME(WS-NAME-LEN - 3 : 4) TO WS-FILE-EXT
+       END-IF.
+    5500-EXIT.
+       EXIT.
+
+*> ---------------------------------------------------------------
+*> 6000-READ-XML-FILE reads a tag-per-line XML config (a root
+*> <CONFIG> element wrapping one element per field) into the same
+*> WS-CONFIGURATION the flat format populates.
+*> ---------------------------------------------------------------
+    6000-READ-XML-FILE SECTION.
+          OPEN INPUT XML-CONFIG-FILE.
+          IF WS-XML-CONFIG-FILE-STATUS NOT = '00'
+              DISPLAY "ERROR: config file not found: " WS-FILE-NAME
+              SET CONFIG-FILE-MISSING TO TRUE
+          ELSE
+             PERFORM UNTIL WS-EOF='Y'
+                READ XML-CONFIG-FILE INTO WS-XML-LINE
+                   AT END MOVE 'Y' TO WS-EOF
+                END-READ
+               IF NOT WS-EOF = 'Y' THEN
+                   PERFORM 6100-PARSE-XML-LINE THRU 6100-EXIT
+               END-IF
+             END-PERFORM
+               DISPLAY "GENERAL: " WS-GENERAL
+               DISPLAY "FROM BUSINESS: " WS-BUSINESS(WS-INDEX-FROM)
+               DISPLAY "TO BUSINESS: " WS-BUSINESS(WS-INDEX-TO)
+          CLOSE XML-CONFIG-FILE
+          END-IF.
+    6000-EXIT.
+       EXIT.
+
+*> ---------------------------------------------------------------
+*> 6100-PARSE-XML-LINE splits one "<KEY>VALUE</KEY>" line into its
+*> key and value; lines that aren't an opening element tag (blank
+*> lines, the closing </CONFIG>, stray whitespace) are skipped.
+*> ---------------------------------------------------------------
+    6100-PARSE-XML-LINE SECTION.
+       IF WS-XML-LINE(1:1) = '<' AND WS-XML-LINE(2:1) NOT = '/'
+          DISPLAY "XML LINE: " WS-XML-LINE
+          UNSTRING WS-XML-LINE DELIMITED BY '>'
+             INTO WS-XML-OPEN-TAG WS-XML-REST
+          MOVE WS-XML-OPEN-TAG(2:) TO WS-XML-KEY
+          UNSTRING WS-XML-REST DELIMITED BY '<'
+             INTO WS-XML-VALUE WS-XML-CLOSE-TAG
+          PERFORM 6200-APPLY-XML-VALUE THRU 6200-EXIT
+       END-IF.
+    6100-EXIT.
+       EXIT.
+
+*> ---------------------------------------------------------------
+*> 6200-APPLY-XML-VALUE mirrors the EVALUATE in 7000-READ-KEYVALUE-
+*> FILE, one WHEN per field, so both formats land in exactly the
+*> same places in WS-CONFIGURATION.
+*> ---------------------------------------------------------------
+    6200-APPLY-XML-VALUE SECTION.
+       EVALUATE WS-XML-KEY
+       WHEN 'SARYHRLY'
+          MOVE WS-XML-VALUE TO WS-HOURLY-SALARY
+       WHEN 'CURRENCY'
+          MOVE WS-XML-VALUE TO WS-CURRENCY
+       WHEN 'VATRATE'
+          MOVE WS-XML-VALUE TO WS-VAT
+       WHEN 'PAYDEDLN'
+          MOVE WS-XML-VALUE TO WS-PAYMENT-DEADLINE
+       WHEN 'ACCNUMBR'
+          MOVE WS-XML-VALUE TO WS-ACCOUNT-NUMBER
+       WHEN 'FROMNAME'
+          MOVE WS-XML-VALUE TO BUSINESS-NAME(WS-INDEX-FROM)
+       WHEN 'FROMSTRT'
+          MOVE WS-XML-VALUE TO BUSINESS-STREET(WS-INDEX-FROM)
+       WHEN 'FROMCITY'
+          MOVE WS-XML-VALUE TO BUSINESS-CITY(WS-INDEX-FROM)
+       WHEN 'FROMPCOD'
+          MOVE WS-XML-VALUE TO BUSINESS-POSTAL-CODE(WS-INDEX-FROM)
+       WHEN 'FROMNIPN'
+          MOVE WS-XML-VALUE TO BUSINESS-NIP(WS-INDEX-FROM)
+          MOVE WS-INDEX-FROM TO WS-NIP-PARTY
+          PERFORM 8000-VALIDATE-NIP THRU 8000-EXIT
+       WHEN 'TONAME'
+          MOVE WS-XML-VALUE TO BUSINESS-NAME(WS-INDEX-TO)
+       WHEN 'TOSTRT'
+          MOVE WS-XML-VALUE TO BUSINESS-STREET(WS-INDEX-TO)
+       WHEN 'TOCITY'
+          MOVE WS-XML-VALUE TO BUSINESS-CITY(WS-INDEX-TO)
+       WHEN 'TOPCOD'
+          MOVE WS-XML-VALUE TO BUSINESS-POSTAL-CODE(WS-INDEX-TO)
+       WHEN 'TONIPN'
+          MOVE WS-XML-VALUE TO BUSINESS-NIP(WS-INDEX-TO)
+          MOVE WS-INDEX-TO TO WS-NIP-PARTY
+          PERFORM 8000-VALIDATE-NIP THRU 8000-EXIT
+       WHEN OTHER
+          CONTINUE
+       END-EVALUATE.
+    6200-EXIT.
+       EXIT.
+
+*> ---------------------------------------------------------------
+*> 7000-READ-KEYVALUE-FILE is the original flat KEY:VALUE config
+*> reader.  Every line is now checked for a valid ':' delimiter and
+*> a recognized key before it's applied - a typo'd key, a blank
+*> line, or a stray header row is DISPLAYed as a warning and
+*> counted as rejected instead of silently falling through the
+*> EVALUATE with no trace.
+*> ---------------------------------------------------------------
+    7000-READ-KEYVALUE-FILE SECTION.
+          OPEN INPUT CONFIG-FILE.
+          IF WS-CONFIG-FILE-STATUS NOT = '00'
+              DISPLAY "ERROR: config file not found: " WS-FILE-NAME
+              SET CONFIG-FILE-MISSING TO TRUE
+          ELSE
+             PERFORM UNTIL WS-EOF='Y'
+                READ CONFIG-FILE INTO WS-CONFIG-ENTRY-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+                END-READ
+               IF NOT WS-EOF = 'Y' THEN
+                   DISPLAY "KEY: " WS-CONFIG-KEY " VALUE: " WS-CONFIG-VALUE
+                   SET LINE-ACCEPTED TO TRUE
+                   IF WS-CONFIG-DELIMITER NOT = ':'
+                       DISPLAY "WARNING: malformed delimiter in config line: "
+                          WS-CONFIG-ENTRY-FILE
+                       SET LINE-REJECTED TO TRUE
+                   ELSE
+                       EVALUATE WS-CONFIG-KEY
+                       WHEN 'SARYHRLY'
+                          MOVE WS-CONFIG-VALUE TO WS-HOURLY-SALARY
+                       WHEN 'CURRENCY'
+                          MOVE WS-CONFIG-VALUE TO WS-CURRENCY
+                       WHEN 'VATRATE_'
+                          MOVE WS-CONFIG-VALUE TO WS-VAT
+                       WHEN 'PAYDEDLN'
+                          MOVE WS-CONFIG-VALUE TO WS-PAYMENT-DEADLINE
+                       WHEN 'ACCNUMBR'
+                          MOVE WS-CONFIG-VALUE TO WS-ACCOUNT-NUMBER
+                       WHEN 'FROMNAME'
+                          MOVE WS-CONFIG-VALUE TO BUSINESS-NAME(WS-INDEX-FROM)
+                       WHEN 'FROMSTRT'
+                          MOVE WS-CONFIG-VALUE TO BUSINESS-STREET(WS-INDEX-FROM)
+                       WHEN 'FROMCITY'
+                          MOVE WS-CONFIG-VALUE TO BUSINESS-CITY(WS-INDEX-FROM)
+                       WHEN 'FROMPCOD'
+                          MOVE WS-CONFIG-VALUE TO BUSINESS-POSTAL-CODE(WS-INDEX-FROM)
+                       WHEN 'FROMNIPN'
+                          MOVE WS-CONFIG-VALUE TO BUSINESS-NIP(WS-INDEX-FROM)
+                          MOVE WS-INDEX-FROM TO WS-NIP-PARTY
+                          PERFORM 8000-VALIDATE-NIP THRU 8000-EXIT
+                       WHEN 'TONAME__'
+                          MOVE WS-CONFIG-VALUE TO BUSINESS-NAME(WS-INDEX-TO)
+                       WHEN 'TOSTRT__'
+                          MOVE WS-CONFIG-VALUE TO BUSINESS-STREET(WS-INDEX-TO)
+                       WHEN 'TOCITY__'
+                          MOVE WS-CONFIG-VALUE TO BUSINESS-CITY(WS-INDEX-TO)
+                       WHEN 'TOPCOD__'
+                          MOVE WS-CONFIG-VALUE TO BUSINESS-POSTAL-CODE(WS-INDEX-TO)
+                       WHEN 'TONIPN__'
+                          MOVE WS-CONFIG-VALUE TO BUSINESS-NIP(WS-INDEX-TO)
+                          MOVE WS-INDEX-TO TO WS-NIP-PARTY
+                          PERFORM 8000-VALIDATE-NIP THRU 8000-EXIT
+                       WHEN OTHER
+                          DISPLAY "WARNING: unrecognized config key: '"
+                             WS-CONFIG-KEY "'"
+                          SET LINE-REJECTED TO TRUE
+                       END-EVALUATE
+                   END-IF
+                   IF LINE-ACCEPTED
+                       ADD 1 TO WS-RECORDS-ACCEPTED
+                   ELSE
+                       ADD 1 TO WS-RECORDS-REJECTED
+                   END-IF
+               END-IF
+             END-PERFORM
+               DISPLAY "GENERAL: " WS-GENERAL
+               DISPLAY "FROM BUSINESS: " WS-BUSINESS(WS-INDEX-FROM)
+               DISPLAY "TO BUSINESS: " WS-BUSINESS(WS-INDEX-TO)
+               DISPLAY "Config records: " WS-RECORDS-ACCEPTED
+                  " accepted, " WS-RECORDS-REJECTED " rejected."
+          CLOSE CONFIG-FILE
+          END-IF.
+    7000-EXIT.
+       EXIT.
+
+*> ---------------------------------------------------------------
+*> 8000-VALIDATE-NIP checks BUSINESS-NIP(WS-NIP-PARTY) against the
+*> standard Polish NIP checksum and flags the configuration as bad
+*> (WS-CONFIG-STATUS) with a clear message on failure, rather than
+*> silently carrying a mistyped tax number onto the invoice.
+*> ---------------------------------------------------------------
+    8000-VALIDATE-NIP SECTION.
+       MOVE BUSINESS-NIP(WS-NIP-PARTY) TO WS-NIP-WORK
+       MOVE 0 TO WS-NIP-SUM
+       PERFORM VARYING WS-NIP-IDX FROM 1 BY 1 UNTIL WS-NIP-IDX > 9
+          COMPUTE WS-NIP-SUM = WS-NIP-SUM +
+             (WS-NIP-DIGIT(WS-NIP-IDX) * WS-NIP-WEIGHT(WS-NIP-IDX))
+       END-PERFORM
+       DIVIDE WS-NIP-SUM BY 11 GIVING WS-NIP-QUOTIENT
+          REMAINDER WS-NIP-MOD
+       IF WS-NIP-MOD = 10 OR WS-NIP-MOD NOT = WS-NIP-DIGIT(10)
+          DISPLAY "ERROR: invalid NIP checksum for party "
+             WS-NIP-PARTY ": " WS-NIP-WORK
+          SET CONFIG-BAD-NIP TO TRUE
+       END-IF.
+    8000-EXIT.
+       EXIT.
+
+*> ---------------------------------------------------------------
+*> 8500-VALIDATE-REQUIRED-KEYS catches a config that parsed clean
+*> (every line had a recognized key and a ':' delimiter) but never
+*> supplied one of the fields an invoice can't be issued without.
+*> WS-HOURLY-SALARY and WS-VAT are deliberately left out of this
+*> check - a line-items-only invoice has no flat hourly salary, and
+*> a VAT-exempt business legitimately has a 0 rate, so a zero there
+*> is not evidence the key was ever missing.  Name/account/NIP
+*> fields have no such legitimate zero/blank, so a still-default
+*> value here can only mean the key never showed up in the file.
+*> ---------------------------------------------------------------
+    8500-VALIDATE-REQUIRED-KEYS SECTION.
+       IF WS-CURRENCY = SPACES
+          DISPLAY "ERROR: required config key missing: CURRENCY"
+          SET CONFIG-MISSING-KEY TO TRUE
+       END-IF
+       IF WS-ACCOUNT-NUMBER = 0
+          DISPLAY "ERROR: required config key missing: ACCNUMBR"
+          SET CONFIG-MISSING-KEY TO TRUE
+       END-IF
+       IF BUSINESS-NAME(WS-INDEX-FROM) = SPACES
+          DISPLAY "ERROR: required config key missing: FROMNAME"
+          SET CONFIG-MISSING-KEY TO TRUE
+       END-IF
+       IF BUSINESS-NAME(WS-INDEX-TO) = SPACES
+          DISPLAY "ERROR: required config key missing: TONAME__"
+          SET CONFIG-MISSING-KEY TO TRUE
+       END-IF
+       IF BUSINESS-NIP(WS-INDEX-FROM) = 0
+          DISPLAY "ERROR: required config key missing: FROMNIPN"
+          SET CONFIG-MISSING-KEY TO TRUE
+       END-IF
+       IF BUSINESS-NIP(WS-INDEX-TO) = 0
+          DISPLAY "ERROR: required config key missing: TONIPN__"
+          SET CONFIG-MISSING-KEY TO TRUE
+       END-IF.
+    8500-EXIT.
+       EXIT.
+
+*> ---------------------------------------------------------------
+*> 9000-RETURN is the single return point for both config formats,
+*> reached by GO TO from READ-CONFIG-FILE once parsing is done.
+*> ---------------------------------------------------------------
+    9000-RETURN SECTION.
+       EXIT PROGRAM.
